@@ -16,6 +16,23 @@
        ORGANIZATION IS LINE SEQUENTIAL
        FILE STATUS IS FILEERROR.
 
+       SELECT OPTIONAL LISTADO-ARCHIVO
+       ASSIGN TO
+       "LISTADO.TXT"
+       ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT OPTIONAL EMPLEADO-ORDENADO-ARCHIVO
+       ASSIGN TO
+       "ORDENADO.TXT"
+       ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT SORT-WORK-FILE ASSIGN TO "SORTWK1".
+
+       SELECT OPTIONAL AUDITORIA-ARCHIVO
+       ASSIGN TO
+       "AUDITORIA.TXT"
+       ORGANIZATION IS LINE SEQUENTIAL.
+
 
        DATA DIVISION.
        FILE SECTION.
@@ -27,6 +44,43 @@
                05 Empleado-direccion PIC x(20).
                05 Empleado-telefono PIC x(12).
                05 Empleado-salario-basico PIC 9(8).
+               05 Empleado-departamento PIC x(15).
+               05 Empleado-cargo PIC x(15).
+               05 Empleado-estado PIC x(01).
+      *>       en blanco (registros previos a este campo) se trata
+      *>       como activo; solo "I" excluye al empleado de reportes.
+                   88 Empleado-activo   VALUE "A".
+                   88 Empleado-inactivo VALUE "I".
+
+       FD LISTADO-ARCHIVO.
+         01 Listado-Linea PIC x(100).
+
+       FD EMPLEADO-ORDENADO-ARCHIVO.
+         01 Ordenado-Registro.
+               05 Ordenado-cedula PIC x(11).
+               05 Ordenado-nombre PIC x(30).
+               05 Ordenado-direccion PIC x(20).
+               05 Ordenado-telefono PIC x(12).
+               05 Ordenado-salario-basico PIC 9(8).
+               05 Ordenado-departamento PIC x(15).
+               05 Ordenado-cargo PIC x(15).
+               05 Ordenado-estado PIC x(01).
+                   88 Ordenado-activo   VALUE "A".
+                   88 Ordenado-inactivo VALUE "I".
+
+       SD SORT-WORK-FILE.
+         01 Sort-Registro.
+               05 Sort-cedula PIC x(11).
+               05 Sort-nombre PIC x(30).
+               05 Sort-direccion PIC x(20).
+               05 Sort-telefono PIC x(12).
+               05 Sort-salario-basico PIC 9(8).
+               05 Sort-departamento PIC x(15).
+               05 Sort-cargo PIC x(15).
+               05 Sort-estado PIC x(01).
+
+       FD AUDITORIA-ARCHIVO.
+         01 Auditoria-Linea PIC x(80).
 
        WORKING-STORAGE SECTION.
       * variables para poder mostrar los empleados.
@@ -41,7 +95,11 @@
            05 Muestra-telefono PIC x(10).
            05 Texto-salario-basico PIC x(19) VALUE "salario basico: ".
            05 Muestra-salario-basico PIC x(15).
-        
+           05 Texto-departamento PIC x(15) VALUE "departamento: ".
+           05 Muestra-departamento PIC x(15).
+           05 Texto-cargo PIC x(8) VALUE "cargo: ".
+           05 Muestra-cargo PIC x(15).
+
         01  Fin-Del-Archivo PIC X.
         01  Maximos-Registros PIC 99.
         01  Guarda-Enter PIC X.
@@ -51,6 +109,8 @@
          77 direccion PIC x(22) VALUE  "Ingresa tu direccion".
          77 telefono PIC x(20)  VALUE  "Ingresa tu telefono".
          77 salario-basico PIC x(25) VALUE "Ingresa tu salario basico".
+         77 departamento PIC x(23) VALUE "Ingresa tu departamento".
+         77 cargo PIC x(16)        VALUE "Ingresa tu cargo".
          77 si-no PIC x.
          77 entrada PIC x.
          77 opcion PIC x.
@@ -62,42 +122,132 @@
       *Contro del error
        01 FILEERROR PIC XX VALUE SPACES.
 
+      * variables para el total de la nomina.
+       77 contador-nomina PIC 99.
+       77 suma-nomina PIC 9(8).
+
+      * variables para actualizar los datos de un empleado.
+       77 Cedula-Buscada PIC x(11).
+       77 Encontrado-Actualizar PIC x.
+       77 Dato-Modificado PIC x.
+
+      * variables para dar de baja un empleado.
+       77 Encontrado-Baja PIC x.
+
+      * variables para validar cedulas duplicadas al registrar.
+       01 Nuevo-Empleado-Temp.
+           05 Temp-cedula PIC x(11).
+           05 Temp-nombre PIC x(30).
+           05 Temp-direccion PIC x(20).
+           05 Temp-telefono PIC x(12).
+           05 Temp-salario-basico PIC 9(8).
+           05 Temp-departamento PIC x(15).
+           05 Temp-cargo PIC x(15).
+           05 Temp-estado PIC x(01).
+       77 Cedula-Duplicada PIC x.
+
+      * variables para validar los datos digitados por el operador.
+       01 Cedula-WS.
+           05 Cedula-WS-Caracteres PIC x OCCURS 11 TIMES.
+       77 Cedula-Valida PIC x.
+       77 Indice-Cedula PIC 99.
+       77 Cedula-Espacio-Visto PIC x.
+
+       77 Staging-Salario PIC x(8).
+       01 Salario-WS.
+           05 Salario-WS-Caracteres PIC x OCCURS 8 TIMES.
+       77 Salario-Valido PIC x.
+       77 Indice-Salario PIC 99.
+       77 Salario-Espacio-Visto PIC x.
+
+      * variables para el reporte de nomina por departamento.
+       01 Departamento-Tabla.
+           05 Departamento-Entrada OCCURS 20 TIMES.
+               10 Dept-Nombre PIC x(15).
+               10 Dept-Cantidad PIC 9(5).
+               10 Dept-Total-Salarios PIC 9(9).
+       77 Dept-Num-Entradas PIC 99.
+       77 Dept-Encontrado-Idx PIC 99.
+       77 Dept-i PIC 99.
+
+      * variables para el reporte impreso LISTADO.TXT.
+       77 Reporte-Contador PIC 9(5).
+       77 Reporte-Total-Salarios PIC 9(9).
+
+      * variable para escoger el criterio de orden del listado.
+       77 Orden-Opcion PIC x.
+
+      * variables para la bitacora de auditoria.
+       77 Audit-Cedula PIC x(11).
+       77 Audit-Accion PIC x(10).
+       77 Audit-Fecha PIC 9(8).
+       77 Audit-Hora PIC 9(8).
+
+      * variable para permitir invocar una opcion por linea de comandos
+      * (modo batch, sin operador, para corridas nocturnas por
+      * JCL/cron).
+       77 Parametro-Entrada PIC x(20).
 
        PROCEDURE DIVISION.
 
        MAIN-LOGIC SECTION.
 
        Empezar-programa.
-       
+
+           ACCEPT Parametro-Entrada FROM COMMAND-LINE.
+           IF Parametro-Entrada NOT = SPACES
+               MOVE Parametro-Entrada(1:1) TO opcion
+               PERFORM Ejecutar-Opcion
+               STOP RUN.
+
            PERFORM INTERFAZ-APP.
-           
+
            DISPLAY "Selecione > ".
            ACCEPT  opcion.
 
+           PERFORM Ejecutar-Opcion.
+
+           STOP RUN.
+
+       Ejecutar-Opcion.
            EVALUATE OPCION
                WHEN "1"
                    PERFORM Apertura-archivo
                    MOVE ZEROES TO Maximos-Registros
+                   MOVE ZEROES TO Reporte-Contador
+                   MOVE ZEROES TO Reporte-Total-Salarios
+                   PERFORM Abrir-listado
                    MOVE "1" TO Fin-Del-Archivo
                    PERFORM Lee-Siguiente-Registro
                    PERFORM Muestra-Registro UNTIL Fin-Del-Archivo = "0"
+                   PERFORM Cerrar-listado
                    PERFORM cerrar-registro
 
                WHEN "2"
-                   PERFORM Abrir-archivo
                    MOVE "S" TO si-no
                    PERFORM Agregar-registro UNTIL si-no = "N"
-                   PERFORM cerrar-registro
 
                WHEN "3"
                    PERFORM EMPLEADO-MAS-GANA
 
                WHEN "4"
-                   DISPLAY "Total de la nómina"
+                   PERFORM Calcular-total-nomina
 
                WHEN "5"
                    DISPLAY "Promedio de sueldos básicos"
-               
+
+               WHEN "6"
+                   PERFORM Actualizar-registro
+
+               WHEN "7"
+                   PERFORM Dar-de-baja-registro
+
+               WHEN "8"
+                   PERFORM Reporte-Por-Departamento
+
+               WHEN "9"
+                   PERFORM Listar-Ordenado
+
                WHEN "0"
                    DISPLAY "Cerrando Programa..."
                    STOP RUN
@@ -106,8 +256,6 @@
                    DISPLAY "Opción inválida."
 
            END-EVALUATE.
-     
-           STOP RUN.
 
        Interfaz-App.
 
@@ -120,6 +268,10 @@
            DISPLAY "3. Mostrar empleado Que mas gana".
            DISPLAY "4. Total de la nomina".
            DISPLAY "5. Calcular Promedio Sueldos Basicos".
+           DISPLAY "6. Actualizar datos de un empleado".
+           DISPLAY "7. Dar de baja un empleado".
+           DISPLAY "8. Total de la nomina por departamento".
+           DISPLAY "9. Listar empleados ordenados por nombre o salario".
            DISPLAY "0. Cerrar".
 
       * codigo para mostrar todos los empleados
@@ -136,16 +288,21 @@
 
 
         Muestra-campos.
-           IF Maximos-Registros = 10
-               PERFORM PULSAR-ENTER.
-
-           MOVE Empleado-cedula TO Muestra-cedula.
-           MOVE Empleado-nombre TO Muestra-nombre.
-           MOVE Empleado-direccion TO Muestra-direccion.
-           MOVE Empleado-telefono TO Muestra-telefono.
-           MOVE Empleado-salario-basico TO Muestra-salario-basico.
-           DISPLAY PRESENTACION.
-           ADD 1 TO Maximos-Registros.
+           IF NOT Empleado-inactivo
+               IF Maximos-Registros = 10
+                   PERFORM PULSAR-ENTER
+               END-IF
+               MOVE Empleado-cedula TO Muestra-cedula
+               MOVE Empleado-nombre TO Muestra-nombre
+               MOVE Empleado-direccion TO Muestra-direccion
+               MOVE Empleado-telefono TO Muestra-telefono
+               MOVE Empleado-salario-basico TO Muestra-salario-basico
+               MOVE Empleado-departamento TO Muestra-departamento
+               MOVE Empleado-cargo TO Muestra-cargo
+               DISPLAY PRESENTACION
+               PERFORM Escribir-Linea-Listado
+               ADD 1 TO Maximos-Registros
+           END-IF.
 
 
        Lee-Siguiente-Registro.
@@ -171,17 +328,46 @@
            MOVE "N" TO entrada.
            PERFORM Obtener-campos
            UNTIL entrada = "S".
-           PERFORM Escribir-registro.
+           MOVE Empleados-registro TO Nuevo-Empleado-Temp.
+           PERFORM Verificar-Cedula-Duplicada.
+           IF Cedula-Duplicada = "S"
+               DISPLAY "Ya existe un empleado con esa cedula."
+               DISPLAY "Registro no guardado."
+           ELSE
+               MOVE Nuevo-Empleado-Temp TO Empleados-registro
+               PERFORM Abrir-archivo
+               PERFORM Escribir-registro
+               PERFORM cerrar-registro
+           END-IF.
            PERFORM Reiniciar.
 
+       Verificar-Cedula-Duplicada.
+           MOVE "N" TO Cedula-Duplicada.
+           MOVE "1" TO FIN-DEL-ARCHIVO.
+           OPEN INPUT EMPLEADO-ARCHIVO.
+           PERFORM UNTIL FIN-DEL-ARCHIVO = "0" OR Cedula-Duplicada = "S"
+               READ EMPLEADO-ARCHIVO NEXT RECORD
+                   AT END
+                       MOVE "0" TO FIN-DEL-ARCHIVO
+                   NOT AT END
+                       IF Empleado-cedula = Temp-cedula
+                           MOVE "S" TO Cedula-Duplicada
+               END-READ
+           END-PERFORM
+           CLOSE EMPLEADO-ARCHIVO.
+
 
        Escribir-registro.
            WRITE Empleados-registro.
+           MOVE Empleado-cedula TO Audit-Cedula.
+           MOVE "ALTA" TO Audit-Accion.
+           PERFORM Registrar-Auditoria.
 
        Obtener-campos.
            MOVE SPACE TO Empleados-registro.
+           SET Empleado-activo TO TRUE.
            DISPLAY cedula.
-           ACCEPT Empleado-cedula.
+           PERFORM Leer-Cedula-Valida.
            DISPLAY nombre.
            ACCEPT Empleado-nombre.
            DISPLAY direccion.
@@ -189,9 +375,81 @@
            DISPLAY telefono.
            ACCEPT Empleado-telefono.
            DISPLAY salario-basico.
-           ACCEPT Empleado-salario-basico.
+           PERFORM Leer-Salario-Valido.
+           DISPLAY departamento.
+           ACCEPT Empleado-departamento.
+           DISPLAY cargo.
+           ACCEPT Empleado-cargo.
            PERFORM Continuar.
 
+       Leer-Cedula-Valida.
+           MOVE "N" TO Cedula-Valida.
+           PERFORM UNTIL Cedula-Valida = "S"
+               ACCEPT Empleado-cedula
+               PERFORM Validar-Cedula
+               IF Cedula-Valida NOT = "S"
+                   DISPLAY "Cedula invalida. Use solo digitos (0-9)."
+                   DISPLAY cedula
+           END-PERFORM.
+
+       Validar-Cedula.
+           MOVE "S" TO Cedula-Valida.
+           IF Empleado-cedula = SPACES
+               MOVE "N" TO Cedula-Valida
+           END-IF.
+           MOVE "N" TO Cedula-Espacio-Visto.
+           MOVE Empleado-cedula TO Cedula-WS.
+           PERFORM VARYING Indice-Cedula FROM 1 BY 1
+               UNTIL Indice-Cedula > 11
+               IF Cedula-WS-Caracteres(Indice-Cedula) = SPACE
+                   MOVE "S" TO Cedula-Espacio-Visto
+               ELSE
+                   IF Cedula-Espacio-Visto = "S"
+                       MOVE "N" TO Cedula-Valida
+                   END-IF
+                   IF Cedula-WS-Caracteres(Indice-Cedula) < "0" OR
+                       Cedula-WS-Caracteres(Indice-Cedula) > "9"
+                       MOVE "N" TO Cedula-Valida
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+       Leer-Salario-Valido.
+           MOVE "N" TO Salario-Valido.
+           PERFORM UNTIL Salario-Valido = "S"
+               MOVE SPACES TO Staging-Salario
+               ACCEPT Staging-Salario
+               PERFORM Validar-Salario
+               IF Salario-Valido = "S"
+                   MOVE Staging-Salario TO Empleado-salario-basico
+               ELSE
+                   DISPLAY "Salario invalido. Debe ser numerico."
+                   DISPLAY salario-basico
+               END-IF
+           END-PERFORM.
+
+       Validar-Salario.
+           MOVE "S" TO Salario-Valido.
+           IF Staging-Salario = SPACES
+               MOVE "N" TO Salario-Valido
+           END-IF.
+           MOVE "N" TO Salario-Espacio-Visto.
+           MOVE Staging-Salario TO Salario-WS.
+           PERFORM VARYING Indice-Salario FROM 1 BY 1
+               UNTIL Indice-Salario > 8
+               IF Salario-WS-Caracteres(Indice-Salario) = SPACE
+                   MOVE "S" TO Salario-Espacio-Visto
+               ELSE
+                   IF Salario-Espacio-Visto = "S"
+                       MOVE "N" TO Salario-Valido
+                   END-IF
+                   IF Salario-WS-Caracteres(Indice-Salario) < "0" OR
+                       Salario-WS-Caracteres(Indice-Salario) > "9"
+                       MOVE "N" TO Salario-Valido
+                   END-IF
+               END-IF
+           END-PERFORM.
+
        Continuar.
            MOVE "S" TO entrada.
 
@@ -222,9 +480,10 @@
                        *>Cambia a "0" cuando se llega al final del archivo
                        MOVE "0" TO FIN-DEL-ARCHIVO   
                    NOT AT END
-                       IF EMPLEADO-SALARIO-BASICO > SALARIO-MAX
+                       IF NOT Empleado-inactivo AND
+                           EMPLEADO-SALARIO-BASICO > SALARIO-MAX
                            MOVE EMPLEADO-NOMBRE TO NOMBRE-EMPLEADO
-                           MOVE EMPLEADO-SALARIO-BASICO TO SALARIO-MAX  
+                           MOVE EMPLEADO-SALARIO-BASICO TO SALARIO-MAX
                END-READ
            END-PERFORM
 
@@ -234,4 +493,292 @@
 
            CLOSE EMPLEADO-ARCHIVO.
 
+      *Rutina para calcular el total de la nomina
+       Calcular-total-nomina.
+
+           OPEN INPUT EMPLEADO-ARCHIVO.
+           MOVE ZEROES TO contador-nomina.
+           MOVE ZEROES TO suma-nomina.
+           MOVE "1" TO FIN-DEL-ARCHIVO.
+
+           PERFORM UNTIL FIN-DEL-ARCHIVO = "0"
+               READ EMPLEADO-ARCHIVO NEXT RECORD
+                   AT END
+                       MOVE "0" TO FIN-DEL-ARCHIVO
+                   NOT AT END
+                       IF NOT Empleado-inactivo
+                           ADD Empleado-salario-basico TO suma-nomina
+                           ADD 1 TO contador-nomina
+               END-READ
+           END-PERFORM
+
+           DISPLAY "Cantidad de empleados: " contador-nomina.
+           DISPLAY "Total de la nomina: " suma-nomina.
+
+           CLOSE EMPLEADO-ARCHIVO.
+
+      * codigo para actualizar los datos de un empleado existente
+       Actualizar-registro.
+           DISPLAY "Ingrese la cedula del empleado a actualizar".
+           ACCEPT Cedula-Buscada.
+           MOVE "N" TO Encontrado-Actualizar.
+           MOVE "1" TO FIN-DEL-ARCHIVO.
+
+           OPEN I-O EMPLEADO-ARCHIVO.
+           PERFORM UNTIL FIN-DEL-ARCHIVO = "0" OR
+               Encontrado-Actualizar = "S"
+               READ EMPLEADO-ARCHIVO NEXT RECORD
+                   AT END
+                       MOVE "0" TO FIN-DEL-ARCHIVO
+                   NOT AT END
+                       IF Empleado-cedula = Cedula-Buscada
+                           MOVE "S" TO Encontrado-Actualizar
+                           PERFORM Pedir-Nuevos-Datos
+                           IF Dato-Modificado = "S"
+                               REWRITE Empleados-registro
+                               MOVE Empleado-cedula TO Audit-Cedula
+                               MOVE "CAMBIO" TO Audit-Accion
+                               PERFORM Registrar-Auditoria
+                           END-IF
+               END-READ
+           END-PERFORM
+           CLOSE EMPLEADO-ARCHIVO.
+
+           IF Encontrado-Actualizar = "N"
+               DISPLAY "No se encontro ningun empleado con esa cedula."
+           END-IF.
+
+       Pedir-Nuevos-Datos.
+           DISPLAY "Empleado encontrado: " Empleado-nombre.
+           MOVE "N" TO Dato-Modificado.
+
+           DISPLAY "Desea actualizar el salario basico (S/N) ?".
+           ACCEPT si-no.
+           IF si-no = "s"
+               MOVE "S" TO si-no.
+           IF si-no = "S"
+               DISPLAY salario-basico
+               PERFORM Leer-Salario-Valido
+               MOVE "S" TO Dato-Modificado.
+
+           DISPLAY "Desea actualizar la direccion (S/N) ?".
+           ACCEPT si-no.
+           IF si-no = "s"
+               MOVE "S" TO si-no.
+           IF si-no = "S"
+               DISPLAY direccion
+               ACCEPT Empleado-direccion
+               MOVE "S" TO Dato-Modificado.
+
+           DISPLAY "Desea actualizar el telefono (S/N) ?".
+           ACCEPT si-no.
+           IF si-no = "s"
+               MOVE "S" TO si-no.
+           IF si-no = "S"
+               DISPLAY telefono
+               ACCEPT Empleado-telefono
+               MOVE "S" TO Dato-Modificado.
+
+      * codigo para dar de baja (inactivar) un empleado
+       Dar-de-baja-registro.
+           DISPLAY "Ingrese la cedula del empleado a dar de baja".
+           ACCEPT Cedula-Buscada.
+           MOVE "N" TO Encontrado-Baja.
+           MOVE "1" TO FIN-DEL-ARCHIVO.
+
+           OPEN I-O EMPLEADO-ARCHIVO.
+           PERFORM UNTIL FIN-DEL-ARCHIVO = "0" OR Encontrado-Baja = "S"
+               READ EMPLEADO-ARCHIVO NEXT RECORD
+                   AT END
+                       MOVE "0" TO FIN-DEL-ARCHIVO
+                   NOT AT END
+                       IF Empleado-cedula = Cedula-Buscada
+                           MOVE "S" TO Encontrado-Baja
+                           IF NOT Empleado-inactivo
+                               SET Empleado-inactivo TO TRUE
+                               REWRITE Empleados-registro
+                               MOVE Empleado-cedula TO Audit-Cedula
+                               MOVE "BAJA" TO Audit-Accion
+                               PERFORM Registrar-Auditoria
+                           END-IF
+               END-READ
+           END-PERFORM
+           CLOSE EMPLEADO-ARCHIVO.
+
+           IF Encontrado-Baja = "S"
+               DISPLAY "Empleado dado de baja correctamente."
+           ELSE
+               DISPLAY "No se encontro ningun empleado con esa cedula."
+           END-IF.
+
+      * codigo para el reporte de nomina por departamento
+       Reporte-Por-Departamento.
+           MOVE ZEROES TO Dept-Num-Entradas.
+           INITIALIZE Departamento-Tabla.
+           MOVE "1" TO FIN-DEL-ARCHIVO.
+
+           OPEN INPUT EMPLEADO-ARCHIVO.
+           PERFORM UNTIL FIN-DEL-ARCHIVO = "0"
+               READ EMPLEADO-ARCHIVO NEXT RECORD
+                   AT END
+                       MOVE "0" TO FIN-DEL-ARCHIVO
+                   NOT AT END
+                       IF NOT Empleado-inactivo
+                           PERFORM Acumular-Departamento
+               END-READ
+           END-PERFORM
+           CLOSE EMPLEADO-ARCHIVO.
+
+           PERFORM Mostrar-Reporte-Departamentos.
+
+       Acumular-Departamento.
+           MOVE ZEROES TO Dept-Encontrado-Idx.
+           PERFORM VARYING Dept-i FROM 1 BY 1
+               UNTIL Dept-i > Dept-Num-Entradas
+               IF Dept-Nombre(Dept-i) = Empleado-departamento
+                   MOVE Dept-i TO Dept-Encontrado-Idx
+               END-IF
+           END-PERFORM.
+
+           IF Dept-Encontrado-Idx = ZERO
+               IF Dept-Num-Entradas >= 20
+                   DISPLAY "Aviso: mas de 20 departamentos distintos;"
+                   DISPLAY "el reporte no incluye todos los"
+                   DISPLAY "departamentos."
+               ELSE
+                   ADD 1 TO Dept-Num-Entradas
+                   MOVE Empleado-departamento TO
+                       Dept-Nombre(Dept-Num-Entradas)
+                   MOVE Dept-Num-Entradas TO Dept-Encontrado-Idx
+               END-IF
+           END-IF.
+
+           IF Dept-Encontrado-Idx NOT = ZERO
+               ADD 1 TO Dept-Cantidad(Dept-Encontrado-Idx)
+               ADD Empleado-salario-basico TO
+                   Dept-Total-Salarios(Dept-Encontrado-Idx)
+           END-IF.
+
+       Mostrar-Reporte-Departamentos.
+           DISPLAY "Total de nomina por departamento".
+           PERFORM VARYING Dept-i FROM 1 BY 1
+               UNTIL Dept-i > Dept-Num-Entradas
+               DISPLAY "Departamento: " Dept-Nombre(Dept-i)
+               DISPLAY "  Empleados : " Dept-Cantidad(Dept-i)
+               DISPLAY "  Total     : " Dept-Total-Salarios(Dept-i)
+           END-PERFORM.
+
+      * codigo para el listado impreso de empleados (LISTADO.TXT)
+       Abrir-listado.
+           OPEN OUTPUT LISTADO-ARCHIVO.
+           MOVE SPACES TO Listado-Linea.
+           STRING "LISTADO DE EMPLEADOS" DELIMITED BY SIZE
+               INTO Listado-Linea.
+           WRITE Listado-Linea.
+           MOVE SPACES TO Listado-Linea.
+           STRING "CEDULA       NOMBRE                          "
+               "SALARIO BASICO  DEPARTAMENTO     CARGO"
+               DELIMITED BY SIZE
+               INTO Listado-Linea.
+           WRITE Listado-Linea.
+
+       Escribir-Linea-Listado.
+           MOVE SPACES TO Listado-Linea.
+           STRING Empleado-cedula     DELIMITED BY SIZE
+                  "  "                DELIMITED BY SIZE
+                  Empleado-nombre     DELIMITED BY SIZE
+                  "  "                DELIMITED BY SIZE
+                  Empleado-salario-basico DELIMITED BY SIZE
+                  "  "                DELIMITED BY SIZE
+                  Empleado-departamento DELIMITED BY SIZE
+                  "  "                DELIMITED BY SIZE
+                  Empleado-cargo      DELIMITED BY SIZE
+               INTO Listado-Linea.
+           WRITE Listado-Linea.
+           ADD 1 TO Reporte-Contador.
+           ADD Empleado-salario-basico TO Reporte-Total-Salarios.
+
+       Cerrar-listado.
+           MOVE SPACES TO Listado-Linea.
+           STRING "TOTAL EMPLEADOS: "  DELIMITED BY SIZE
+                  Reporte-Contador     DELIMITED BY SIZE
+                  "   TOTAL NOMINA: "  DELIMITED BY SIZE
+                  Reporte-Total-Salarios DELIMITED BY SIZE
+               INTO Listado-Linea.
+           WRITE Listado-Linea.
+           CLOSE LISTADO-ARCHIVO.
+
+      * codigo para listar los empleados ordenados por nombre o salario
+       Listar-Ordenado.
+           DISPLAY "Ordenar por (N)ombre o (S)alario ?".
+           ACCEPT Orden-Opcion.
+           IF Orden-Opcion = "n"
+               MOVE "N" TO Orden-Opcion
+           END-IF.
+           IF Orden-Opcion NOT = "N"
+               MOVE "S" TO Orden-Opcion
+           END-IF.
+
+           IF Orden-Opcion = "S"
+               SORT SORT-WORK-FILE
+                   ON DESCENDING KEY Sort-salario-basico
+                   USING EMPLEADO-ARCHIVO
+                   GIVING EMPLEADO-ORDENADO-ARCHIVO
+           ELSE
+               SORT SORT-WORK-FILE
+                   ON ASCENDING KEY Sort-nombre
+                   USING EMPLEADO-ARCHIVO
+                   GIVING EMPLEADO-ORDENADO-ARCHIVO
+           END-IF.
+
+           MOVE ZEROES TO Maximos-Registros.
+           MOVE "1" TO FIN-DEL-ARCHIVO.
+           OPEN INPUT EMPLEADO-ORDENADO-ARCHIVO.
+           PERFORM Lee-Siguiente-Ordenado.
+           PERFORM Mostrar-Registro-Ordenado
+               UNTIL FIN-DEL-ARCHIVO = "0".
+           CLOSE EMPLEADO-ORDENADO-ARCHIVO.
+
+       Mostrar-Registro-Ordenado.
+           PERFORM Mostrar-Campos-Ordenado.
+           PERFORM Lee-Siguiente-Ordenado.
+
+       Mostrar-Campos-Ordenado.
+           IF NOT Ordenado-inactivo
+               IF Maximos-Registros = 10
+                   PERFORM PULSAR-ENTER
+               END-IF
+               MOVE Ordenado-cedula TO Muestra-cedula
+               MOVE Ordenado-nombre TO Muestra-nombre
+               MOVE Ordenado-direccion TO Muestra-direccion
+               MOVE Ordenado-telefono TO Muestra-telefono
+               MOVE Ordenado-salario-basico TO Muestra-salario-basico
+               MOVE Ordenado-departamento TO Muestra-departamento
+               MOVE Ordenado-cargo TO Muestra-cargo
+               DISPLAY PRESENTACION
+               ADD 1 TO Maximos-Registros
+           END-IF.
+
+       Lee-Siguiente-Ordenado.
+           READ EMPLEADO-ORDENADO-ARCHIVO NEXT RECORD
+           AT END
+           MOVE "0" TO FIN-DEL-ARCHIVO.
+
+      * codigo para la bitacora de auditoria (altas, cambios y bajas)
+       Registrar-Auditoria.
+           ACCEPT Audit-Fecha FROM DATE YYYYMMDD.
+           ACCEPT Audit-Hora FROM TIME.
+           MOVE SPACES TO Auditoria-Linea.
+           STRING Audit-Fecha  DELIMITED BY SIZE
+                  " "          DELIMITED BY SIZE
+                  Audit-Hora   DELIMITED BY SIZE
+                  " "          DELIMITED BY SIZE
+                  Audit-Cedula DELIMITED BY SIZE
+                  " "          DELIMITED BY SIZE
+                  Audit-Accion DELIMITED BY SIZE
+               INTO Auditoria-Linea.
+           OPEN EXTEND AUDITORIA-ARCHIVO.
+           WRITE Auditoria-Linea.
+           CLOSE AUDITORIA-ARCHIVO.
+
        END PROGRAM Taller1.
\ No newline at end of file
